@@ -1,205 +1,1103 @@
-      * ETL Customer Data Processing System
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ETL-CUSTOMER-PROCESS.
-       AUTHOR. TEST-MIGRATION.
-       DATE-WRITTEN. 2024-01-02.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUSTOMER-INPUT ASSIGN TO 'CUSTOMER.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PROCESSED-OUTPUT ASSIGN TO 'PROCESSED.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT ERROR-OUTPUT ASSIGN TO 'ERRORS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUSTOMER-INPUT.
-       01  CUSTOMER-RECORD.
-           05  CUST-ID                PIC 9(8).
-           05  CUST-NAME              PIC X(30).
-           05  CUST-ACCOUNT-TYPE      PIC X(1).
-               88  CHECKING-ACCOUNT   VALUE 'C'.
-               88  SAVINGS-ACCOUNT    VALUE 'S'.
-               88  BUSINESS-ACCOUNT   VALUE 'B'.
-           05  CUST-BALANCE           PIC 9(7)V99.
-           05  CUST-CREDIT-LIMIT      PIC 9(7)V99.
-           05  CUST-STATUS            PIC X(1).
-               88  ACTIVE-CUSTOMER    VALUE 'A'.
-               88  INACTIVE-CUSTOMER  VALUE 'I'.
-               88  SUSPENDED-CUSTOMER VALUE 'S'.
-
-       FD  PROCESSED-OUTPUT.
-       01  PROCESSED-RECORD.
-           05  PROCESSED-ID           PIC 9(8).
-           05  PROCESSED-NAME         PIC X(30).
-           05  PROCESSED-ACCOUNT-TYPE PIC X(15).
-           05  PROCESSED-BALANCE      PIC 9(9)V99.
-           05  PROCESSED-AVAILABLE-CREDIT PIC 9(9)V99.
-           05  PROCESSED-RISK-LEVEL   PIC X(10).
-           05  PROCESSED-PROCESS-DATE PIC X(10).
-
-       FD  ERROR-OUTPUT.
-       01  ERROR-RECORD.
-           05  ERROR-ID               PIC 9(8).
-           05  ERROR-NAME             PIC X(30).
-           05  ERROR-TYPE             PIC X(20).
-           05  ERROR-DESCRIPTION      PIC X(50).
-           05  ERROR-PROCESS-DATE     PIC X(10).
-
-       WORKING-STORAGE SECTION.
-       01  WS-COUNTERS.
-           05  WS-RECORDS-READ        PIC 9(6) VALUE ZERO.
-           05  WS-RECORDS-PROCESSED   PIC 9(6) VALUE ZERO.
-           05  WS-RECORDS-ERROR       PIC 9(6) VALUE ZERO.
-           05  WS-TOTAL-BALANCE       PIC 9(10)V99 VALUE ZERO.
-           05  WS-AVERAGE-BALANCE     PIC 9(8)V99 VALUE ZERO.
-
-       01  WS-WORK-AREAS.
-           05  WS-AVAILABLE-CREDIT    PIC 9(7)V99.
-           05  WS-RISK-LEVEL          PIC X(10).
-           05  WS-CURRENT-DATE.
-               10  WS-YEAR            PIC 9(4).
-               10  WS-MONTH           PIC 9(2).
-               10  WS-DAY             PIC 9(2).
-           05  WS-FORMATTED-DATE      PIC X(10).
-
-       01  WS-CONSTANTS.
-           05  HIGH-RISK-THRESHOLD    PIC 9(7)V99 VALUE 50000.00.
-           05  MEDIUM-RISK-THRESHOLD  PIC 9(7)V99 VALUE 25000.00.
-           05  MINIMUM-BALANCE        PIC 9(5)V99 VALUE 100.00.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESS.
-           PERFORM INITIALIZE-PROCESS
-           PERFORM PROCESS-CUSTOMER-FILE
-           PERFORM GENERATE-REPORT
-           PERFORM CLEANUP-PROCESS
-           STOP RUN.
-
-       INITIALIZE-PROCESS.
-           OPEN INPUT CUSTOMER-INPUT
-           OPEN OUTPUT PROCESSED-OUTPUT
-           OPEN OUTPUT ERROR-OUTPUT
-
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
-           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
-               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
-
-           DISPLAY 'ETL Process Started on ' WS-FORMATTED-DATE.
-
-       PROCESS-CUSTOMER-FILE.
-           READ CUSTOMER-INPUT
-               AT END MOVE 'Y' TO END-OF-FILE
-           END-READ
-
-           PERFORM UNTIL END-OF-FILE
-               ADD 1 TO WS-RECORDS-READ
-
-               PERFORM VALIDATE-CUSTOMER-DATA
-
-               IF VALID-CUSTOMER
-                   PERFORM TRANSFORM-CUSTOMER-DATA
-                   PERFORM LOAD-PROCESSED-DATA
-                   ADD 1 TO WS-RECORDS-PROCESSED
-                   ADD CUST-BALANCE TO WS-TOTAL-BALANCE
-               ELSE
-                   PERFORM LOAD-ERROR-DATA
-                   ADD 1 TO WS-RECORDS-ERROR
-               END-IF
-
-               READ CUSTOMER-INPUT
-                   AT END MOVE 'Y' TO END-OF-FILE
-               END-READ
-           END-PERFORM.
-
-       VALIDATE-CUSTOMER-DATA.
-           MOVE 'Y' TO VALID-CUSTOMER-FLAG
-
-           IF CUST-ID = ZERO
-               MOVE 'N' TO VALID-CUSTOMER-FLAG
-               MOVE 'INVALID CUSTOMER ID' TO WS-ERROR-TYPE
-           END-IF
-
-           IF CUST-NAME = SPACES
-               MOVE 'N' TO VALID-CUSTOMER-FLAG
-               MOVE 'MISSING CUSTOMER NAME' TO WS-ERROR-TYPE
-           END-IF
-
-           IF NOT (CHECKING-ACCOUNT OR SAVINGS-ACCOUNT OR BUSINESS-ACCOUNT)
-               MOVE 'N' TO VALID-CUSTOMER-FLAG
-               MOVE 'INVALID ACCOUNT TYPE' TO WS-ERROR-TYPE
-           END-IF
-
-           IF CUST-BALANCE < MINIMUM-BALANCE AND ACTIVE-CUSTOMER
-               MOVE 'N' TO VALID-CUSTOMER-FLAG
-               MOVE 'BALANCE BELOW MINIMUM' TO WS-ERROR-TYPE
-           END-IF.
-
-       TRANSFORM-CUSTOMER-DATA.
-           * Calculate available credit
-           COMPUTE WS-AVAILABLE-CREDIT = CUST-CREDIT-LIMIT - CUST-BALANCE
-
-           * Determine risk level based on balance and credit utilization
-           EVALUATE TRUE
-               WHEN CUST-BALANCE > HIGH-RISK-THRESHOLD
-                   MOVE 'HIGH RISK' TO WS-RISK-LEVEL
-               WHEN CUST-BALANCE > MEDIUM-RISK-THRESHOLD
-                   MOVE 'MEDIUM RISK' TO WS-RISK-LEVEL
-               WHEN OTHER
-                   MOVE 'LOW RISK' TO WS-RISK-LEVEL
-           END-EVALUATE
-
-           * Format account type for output
-           EVALUATE TRUE
-               WHEN CHECKING-ACCOUNT
-                   MOVE 'CHECKING' TO PROCESSED-ACCOUNT-TYPE
-               WHEN SAVINGS-ACCOUNT
-                   MOVE 'SAVINGS' TO PROCESSED-ACCOUNT-TYPE
-               WHEN BUSINESS-ACCOUNT
-                   MOVE 'BUSINESS' TO PROCESSED-ACCOUNT-TYPE
-           END-EVALUATE.
-
-       LOAD-PROCESSED-DATA.
-           MOVE CUST-ID TO PROCESSED-ID
-           MOVE CUST-NAME TO PROCESSED-NAME
-           MOVE CUST-BALANCE TO PROCESSED-BALANCE
-           MOVE WS-AVAILABLE-CREDIT TO PROCESSED-AVAILABLE-CREDIT
-           MOVE WS-RISK-LEVEL TO PROCESSED-RISK-LEVEL
-           MOVE WS-FORMATTED-DATE TO PROCESSED-PROCESS-DATE
-
-           WRITE PROCESSED-RECORD.
-
-       LOAD-ERROR-DATA.
-           MOVE CUST-ID TO ERROR-ID
-           MOVE CUST-NAME TO ERROR-NAME
-           MOVE WS-ERROR-TYPE TO ERROR-TYPE
-           MOVE 'CUSTOMER RECORD REJECTED' TO ERROR-DESCRIPTION
-           MOVE WS-FORMATTED-DATE TO ERROR-PROCESS-DATE
-
-           WRITE ERROR-RECORD.
-
-       GENERATE-REPORT.
-           IF WS-RECORDS-READ > ZERO
-               COMPUTE WS-AVERAGE-BALANCE = WS-TOTAL-BALANCE / WS-RECORDS-PROCESSED
-           END-IF
-
-           DISPLAY 'ETL PROCESS SUMMARY REPORT'
-           DISPLAY '=========================='
-           DISPLAY 'Records Read: ' WS-RECORDS-READ
-           DISPLAY 'Records Processed: ' WS-RECORDS-PROCESSED
-           DISPLAY 'Records Rejected: ' WS-RECORDS-ERROR
-           DISPLAY 'Total Balance: $' WS-TOTAL-BALANCE
-           DISPLAY 'Average Balance: $' WS-AVERAGE-BALANCE
-           DISPLAY 'Process Date: ' WS-FORMATTED-DATE.
-
-       CLEANUP-PROCESS.
-           CLOSE CUSTOMER-INPUT
-           CLOSE PROCESSED-OUTPUT
-           CLOSE ERROR-OUTPUT
-
-           DISPLAY 'ETL Process Completed Successfully'.
-
-       END PROGRAM ETL-CUSTOMER-PROCESS.
+      * ETL Customer Data Processing System
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETL-CUSTOMER-PROCESS.
+       AUTHOR. TEST-MIGRATION.
+       DATE-WRITTEN. 2024-01-02.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INPUT ASSIGN TO 'CUSTOMER.SRT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-RAW-INPUT ASSIGN TO 'CUSTOMER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.TMP'.
+           SELECT PROCESSED-OUTPUT ASSIGN TO 'PROCESSED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROCESSED-STATUS.
+           SELECT ERROR-OUTPUT ASSIGN TO 'ERRORS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+           SELECT REPORT-OUTPUT ASSIGN TO 'REPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SUSPENDED-OUTPUT ASSIGN TO 'SUSPENDED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENDED-STATUS.
+           SELECT PARM-FILE ASSIGN TO 'PARMS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT RUN-LOG-OUTPUT ASSIGN TO 'RUNLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNLOG-STATUS.
+           SELECT EXTRACT-OUTPUT ASSIGN TO 'DATAMART.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'CONTROL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-INPUT.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                PIC 9(8).
+           05  CUST-NAME              PIC X(30).
+           05  CUST-ACCOUNT-TYPE      PIC X(1).
+               88  CHECKING-ACCOUNT   VALUE 'C'.
+               88  SAVINGS-ACCOUNT    VALUE 'S'.
+               88  BUSINESS-ACCOUNT   VALUE 'B'.
+           05  CUST-BALANCE           PIC 9(7)V99.
+           05  CUST-CREDIT-LIMIT      PIC 9(7)V99.
+           05  CUST-STATUS            PIC X(1).
+               88  ACTIVE-CUSTOMER    VALUE 'A'.
+               88  INACTIVE-CUSTOMER  VALUE 'I'.
+               88  SUSPENDED-CUSTOMER VALUE 'S'.
+
+       FD  CUSTOMER-RAW-INPUT.
+       01  CUSTOMER-RAW-RECORD        PIC X(58).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SORT-WORK-ID               PIC 9(8).
+           05  SORT-WORK-NAME             PIC X(30).
+           05  SORT-WORK-ACCOUNT-TYPE     PIC X(1).
+           05  SORT-WORK-BALANCE          PIC 9(7)V99.
+           05  SORT-WORK-CREDIT-LIMIT     PIC 9(7)V99.
+           05  SORT-WORK-STATUS           PIC X(1).
+
+       FD  PROCESSED-OUTPUT.
+       01  PROCESSED-RECORD.
+           05  PROCESSED-ID           PIC 9(8).
+           05  PROCESSED-NAME         PIC X(30).
+           05  PROCESSED-ACCOUNT-TYPE PIC X(15).
+           05  PROCESSED-BALANCE      PIC 9(9)V99.
+           05  PROCESSED-AVAILABLE-CREDIT PIC 9(9)V99.
+           05  PROCESSED-RISK-LEVEL   PIC X(11).
+           05  PROCESSED-BUSINESS-FLAG PIC X(12).
+           05  PROCESSED-PROCESS-DATE PIC X(10).
+
+       FD  ERROR-OUTPUT.
+       01  ERROR-RECORD.
+           05  ERROR-ID               PIC 9(8).
+           05  ERROR-NAME             PIC X(30).
+           05  ERROR-TYPE             PIC X(22).
+           05  ERROR-DESCRIPTION      PIC X(50).
+           05  ERROR-PROCESS-DATE     PIC X(10).
+
+       FD  REPORT-OUTPUT.
+       01  REPORT-RECORD.
+           05  REPORT-LINE            PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHECKPOINT-LAST-ID           PIC 9(8).
+           05  CHECKPOINT-RECORDS-READ      PIC 9(6).
+           05  CHECKPOINT-RECORDS-PROCESSED PIC 9(6).
+           05  CHECKPOINT-RECORDS-ERROR     PIC 9(6).
+           05  CHECKPOINT-RECORDS-SUSPENDED PIC 9(6).
+           05  CHECKPOINT-TOTAL-BALANCE     PIC 9(10)V99.
+           05  CHECKPOINT-CHECKING-COUNT    PIC 9(6).
+           05  CHECKPOINT-CHECKING-BALANCE  PIC 9(10)V99.
+           05  CHECKPOINT-SAVINGS-COUNT     PIC 9(6).
+           05  CHECKPOINT-SAVINGS-BALANCE   PIC 9(10)V99.
+           05  CHECKPOINT-BUSINESS-COUNT    PIC 9(6).
+           05  CHECKPOINT-BUSINESS-BALANCE  PIC 9(10)V99.
+           05  CHECKPOINT-HIGH-RISK-COUNT   PIC 9(6).
+           05  CHECKPOINT-HIGH-RISK-BALANCE PIC 9(10)V99.
+           05  CHECKPOINT-MEDIUM-RISK-COUNT   PIC 9(6).
+           05  CHECKPOINT-MEDIUM-RISK-BALANCE PIC 9(10)V99.
+           05  CHECKPOINT-LOW-RISK-COUNT    PIC 9(6).
+           05  CHECKPOINT-LOW-RISK-BALANCE  PIC 9(10)V99.
+           05  CHECKPOINT-RISK-DIST OCCURS 3 TIMES.
+               10  CHECKPOINT-RD-COL OCCURS 3 TIMES.
+                   15  CHECKPOINT-RD-COUNT    PIC 9(6).
+                   15  CHECKPOINT-RD-BALANCE  PIC 9(10)V99.
+
+       FD  SUSPENDED-OUTPUT.
+       01  SUSPENDED-RECORD.
+           05  SUSPENDED-ID           PIC 9(8).
+           05  SUSPENDED-NAME         PIC X(30).
+           05  SUSPENDED-ACCOUNT-TYPE PIC X(15).
+           05  SUSPENDED-BALANCE      PIC 9(9)V99.
+           05  SUSPENDED-STATUS-REASON PIC X(20).
+           05  SUSPENDED-PROCESS-DATE PIC X(10).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-HIGH-RISK-THRESHOLD    PIC 9(7)V99.
+           05  PARM-MEDIUM-RISK-THRESHOLD  PIC 9(7)V99.
+           05  PARM-MINIMUM-BALANCE        PIC 9(5)V99.
+
+       FD  RUN-LOG-OUTPUT.
+       01  RUN-LOG-RECORD.
+           05  RUNLOG-DATE               PIC X(10).
+           05  RUNLOG-RECORDS-READ       PIC 9(6).
+           05  RUNLOG-RECORDS-PROCESSED  PIC 9(6).
+           05  RUNLOG-RECORDS-ERROR      PIC 9(6).
+           05  RUNLOG-TOTAL-BALANCE      PIC 9(10)V99.
+           05  RUNLOG-AVERAGE-BALANCE    PIC 9(8)V99.
+
+       FD  EXTRACT-OUTPUT.
+       01  EXTRACT-RECORD                PIC X(150).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CONTROL-EXPECTED-COUNT     PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-STATUS       PIC X(2).
+       01  WS-PROCESSED-STATUS        PIC X(2).
+       01  WS-ERROR-STATUS            PIC X(2).
+       01  WS-SUSPENDED-STATUS        PIC X(2).
+       01  WS-PARM-STATUS             PIC X(2).
+       01  WS-RUNLOG-STATUS           PIC X(2).
+       01  WS-EXTRACT-STATUS          PIC X(2).
+       01  WS-CONTROL-STATUS          PIC X(2).
+       01  WS-ARCHIVE-DATE-SUFFIX     PIC X(8).
+       01  WS-ARCHIVE-COMMAND         PIC X(80).
+       01  WS-TRUNCATE-COMMAND        PIC X(130).
+       01  WS-TRUNCATE-COUNT          PIC 9(6).
+       01  WS-CSV-LINE                PIC X(150).
+
+       01  WS-RECONCILIATION.
+           05  WS-EXPECTED-RECORD-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-RECORD-COUNT-VARIANCE   PIC S9(6) VALUE ZERO.
+           05  WS-CONTROL-PRESENT-FLAG    PIC X(1) VALUE 'N'.
+               88  CONTROL-COUNT-PRESENT  VALUE 'Y'.
+
+       01  WS-DUPLICATE-CHECK.
+           05  WS-SEEN-COUNT          PIC 9(6) VALUE ZERO.
+           05  WS-SEEN-IDS OCCURS 20000 TIMES
+                   INDEXED BY WS-SEEN-IX    PIC 9(8).
+       01  WS-DUP-FOUND-FLAG          PIC X(1) VALUE 'N'.
+           88  DUPLICATE-FOUND        VALUE 'Y'.
+       01  WS-DUP-CAP-WARNED-FLAG     PIC X(1) VALUE 'N'.
+           88  DUP-CAP-WARNED         VALUE 'Y'.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-LAST-CHECKPOINT-ID          PIC 9(8) VALUE ZERO.
+           05  WS-LAST-PROCESSED-ID           PIC 9(8) VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL         PIC 9(4) VALUE 100.
+           05  WS-RECORDS-SINCE-CHECKPOINT    PIC 9(4) VALUE ZERO.
+           05  WS-RESUME-TARGET-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-RESUME-SKIPPED-COUNT        PIC 9(6) VALUE ZERO.
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ        PIC 9(6) VALUE ZERO.
+           05  WS-RECORDS-PROCESSED   PIC 9(6) VALUE ZERO.
+           05  WS-RECORDS-ERROR       PIC 9(6) VALUE ZERO.
+           05  WS-RECORDS-SUSPENDED   PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-BALANCE       PIC 9(10)V99 VALUE ZERO.
+           05  WS-AVERAGE-BALANCE     PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-TYPE-TOTALS.
+           05  WS-CHECKING-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-CHECKING-BALANCE    PIC 9(10)V99 VALUE ZERO.
+           05  WS-CHECKING-AVERAGE    PIC 9(8)V99 VALUE ZERO.
+           05  WS-SAVINGS-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-SAVINGS-BALANCE     PIC 9(10)V99 VALUE ZERO.
+           05  WS-SAVINGS-AVERAGE     PIC 9(8)V99 VALUE ZERO.
+           05  WS-BUSINESS-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-BUSINESS-BALANCE    PIC 9(10)V99 VALUE ZERO.
+           05  WS-BUSINESS-AVERAGE    PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-RISK-TOTALS.
+           05  WS-HIGH-RISK-COUNT     PIC 9(6) VALUE ZERO.
+           05  WS-HIGH-RISK-BALANCE   PIC 9(10)V99 VALUE ZERO.
+           05  WS-HIGH-RISK-AVERAGE   PIC 9(8)V99 VALUE ZERO.
+           05  WS-MEDIUM-RISK-COUNT   PIC 9(6) VALUE ZERO.
+           05  WS-MEDIUM-RISK-BALANCE PIC 9(10)V99 VALUE ZERO.
+           05  WS-MEDIUM-RISK-AVERAGE PIC 9(8)V99 VALUE ZERO.
+           05  WS-LOW-RISK-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-LOW-RISK-BALANCE    PIC 9(10)V99 VALUE ZERO.
+           05  WS-LOW-RISK-AVERAGE    PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-RISK-DISTRIBUTION.
+           05  WS-RISK-DIST-ROW OCCURS 3 TIMES INDEXED BY WS-RD-RISK-IX.
+               10  WS-RISK-DIST-COL OCCURS 3 TIMES
+                       INDEXED BY WS-RD-TYPE-IX.
+                   15  WS-RD-COUNT     PIC 9(6) VALUE ZERO.
+                   15  WS-RD-BALANCE   PIC 9(10)V99 VALUE ZERO.
+                   15  WS-RD-AVERAGE   PIC 9(8)V99 VALUE ZERO.
+       01  WS-RD-RISK-NAME            PIC X(11).
+       01  WS-RD-TYPE-NAME            PIC X(8).
+
+       01  WS-FLAGS.
+           05  END-OF-FILE-SW         PIC X(1) VALUE 'N'.
+               88  END-OF-FILE        VALUE 'Y'.
+           05  VALID-CUSTOMER-FLAG    PIC X(1) VALUE 'Y'.
+               88  VALID-CUSTOMER     VALUE 'Y'.
+
+       01  WS-WORK-AREAS.
+           05  WS-AVAILABLE-CREDIT    PIC 9(9)V99.
+           05  WS-RISK-LEVEL          PIC X(11).
+           05  WS-ACCOUNT-TYPE-DESC   PIC X(15).
+           05  WS-ERROR-TYPE          PIC X(22).
+           05  WS-STATUS-REASON       PIC X(20).
+           05  WS-BUSINESS-FLAG       PIC X(12).
+           05  WS-CSV-NAME            PIC X(30).
+           05  WS-CURRENT-DATE.
+               10  WS-YEAR            PIC 9(4).
+               10  WS-MONTH           PIC 9(2).
+               10  WS-DAY             PIC 9(2).
+           05  WS-FORMATTED-DATE      PIC X(10).
+
+       01  WS-CONSTANTS.
+           05  HIGH-RISK-THRESHOLD    PIC 9(7)V99 VALUE 50000.00.
+           05  MEDIUM-RISK-THRESHOLD  PIC 9(7)V99 VALUE 25000.00.
+           05  MINIMUM-BALANCE        PIC 9(5)V99 VALUE 100.00.
+           05  BUSINESS-OVERDRAFT-ALLOWANCE PIC 9(5)V99 VALUE 5000.00.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INITIALIZE-PROCESS
+           PERFORM PROCESS-CUSTOMER-FILE
+           PERFORM GENERATE-REPORT
+           PERFORM CLEANUP-PROCESS
+           STOP RUN.
+
+       INITIALIZE-PROCESS.
+           PERFORM SORT-CUSTOMER-FILE
+           OPEN INPUT CUSTOMER-INPUT
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY
+               DELIMITED BY SIZE INTO WS-FORMATTED-DATE
+
+           PERFORM LOAD-PARAMETERS
+           PERFORM LOAD-CONTROL-COUNT
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-OUTPUT-FILES
+
+           DISPLAY 'ETL Process Started on ' WS-FORMATTED-DATE.
+
+       SORT-CUSTOMER-FILE.
+      * Sorts the raw customer file by account type then balance
+      * descending so PROCESSED-OUTPUT and the risk rollups come out
+      * in that order without a manual re-sort downstream.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-ACCOUNT-TYPE
+               ON DESCENDING KEY SORT-WORK-BALANCE
+               USING CUSTOMER-RAW-INPUT
+               GIVING CUSTOMER-INPUT.
+
+       LOAD-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = '00'
+               READ PARM-FILE
+               IF WS-PARM-STATUS = '00'
+                   MOVE PARM-HIGH-RISK-THRESHOLD TO HIGH-RISK-THRESHOLD
+                   MOVE PARM-MEDIUM-RISK-THRESHOLD
+                       TO MEDIUM-RISK-THRESHOLD
+                   MOVE PARM-MINIMUM-BALANCE TO MINIMUM-BALANCE
+                   DISPLAY 'Risk thresholds loaded from PARMS.DAT'
+               END-IF
+               CLOSE PARM-FILE
+           ELSE
+               DISPLAY 'PARMS.DAT not found - using default thresholds'
+           END-IF.
+
+       LOAD-CONTROL-COUNT.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = '00'
+               READ CONTROL-FILE
+               IF WS-CONTROL-STATUS = '00'
+                   MOVE CONTROL-EXPECTED-COUNT
+                       TO WS-EXPECTED-RECORD-COUNT
+                   MOVE 'Y' TO WS-CONTROL-PRESENT-FLAG
+                   DISPLAY 'Expected record count loaded from '
+                       'CONTROL.DAT'
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY 'CONTROL.DAT not found - skipping reconciliation'
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00'
+                   MOVE CHECKPOINT-LAST-ID TO WS-LAST-CHECKPOINT-ID
+                   MOVE CHECKPOINT-RECORDS-READ TO WS-RECORDS-READ
+                   MOVE CHECKPOINT-RECORDS-READ
+                       TO WS-RESUME-TARGET-COUNT
+                   MOVE CHECKPOINT-RECORDS-PROCESSED
+                       TO WS-RECORDS-PROCESSED
+                   MOVE CHECKPOINT-RECORDS-ERROR TO WS-RECORDS-ERROR
+                   MOVE CHECKPOINT-RECORDS-SUSPENDED
+                       TO WS-RECORDS-SUSPENDED
+                   MOVE CHECKPOINT-TOTAL-BALANCE TO WS-TOTAL-BALANCE
+                   MOVE CHECKPOINT-CHECKING-COUNT TO WS-CHECKING-COUNT
+                   MOVE CHECKPOINT-CHECKING-BALANCE
+                       TO WS-CHECKING-BALANCE
+                   MOVE CHECKPOINT-SAVINGS-COUNT TO WS-SAVINGS-COUNT
+                   MOVE CHECKPOINT-SAVINGS-BALANCE
+                       TO WS-SAVINGS-BALANCE
+                   MOVE CHECKPOINT-BUSINESS-COUNT TO WS-BUSINESS-COUNT
+                   MOVE CHECKPOINT-BUSINESS-BALANCE
+                       TO WS-BUSINESS-BALANCE
+                   MOVE CHECKPOINT-HIGH-RISK-COUNT
+                       TO WS-HIGH-RISK-COUNT
+                   MOVE CHECKPOINT-HIGH-RISK-BALANCE
+                       TO WS-HIGH-RISK-BALANCE
+                   MOVE CHECKPOINT-MEDIUM-RISK-COUNT
+                       TO WS-MEDIUM-RISK-COUNT
+                   MOVE CHECKPOINT-MEDIUM-RISK-BALANCE
+                       TO WS-MEDIUM-RISK-BALANCE
+                   MOVE CHECKPOINT-LOW-RISK-COUNT TO WS-LOW-RISK-COUNT
+                   MOVE CHECKPOINT-LOW-RISK-BALANCE
+                       TO WS-LOW-RISK-BALANCE
+                   PERFORM VARYING WS-RD-RISK-IX FROM 1 BY 1
+                           UNTIL WS-RD-RISK-IX > 3
+                       PERFORM VARYING WS-RD-TYPE-IX FROM 1 BY 1
+                               UNTIL WS-RD-TYPE-IX > 3
+                           MOVE CHECKPOINT-RD-COUNT (WS-RD-RISK-IX,
+                                   WS-RD-TYPE-IX)
+                               TO WS-RD-COUNT (WS-RD-RISK-IX,
+                                   WS-RD-TYPE-IX)
+                           MOVE CHECKPOINT-RD-BALANCE (WS-RD-RISK-IX,
+                                   WS-RD-TYPE-IX)
+                               TO WS-RD-BALANCE (WS-RD-RISK-IX,
+                                   WS-RD-TYPE-IX)
+                       END-PERFORM
+                   END-PERFORM
+                   DISPLAY 'Resuming after checkpoint - Last CUST-ID: '
+                       WS-LAST-CHECKPOINT-ID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'No checkpoint found - starting fresh run'
+           END-IF.
+
+       OPEN-OUTPUT-FILES.
+           IF WS-LAST-CHECKPOINT-ID > ZERO
+               PERFORM TRUNCATE-OUTPUTS-TO-CHECKPOINT
+               OPEN EXTEND PROCESSED-OUTPUT
+               IF WS-PROCESSED-STATUS NOT = '00'
+                   OPEN OUTPUT PROCESSED-OUTPUT
+               END-IF
+               OPEN EXTEND ERROR-OUTPUT
+               IF WS-ERROR-STATUS NOT = '00'
+                   OPEN OUTPUT ERROR-OUTPUT
+               END-IF
+               OPEN EXTEND SUSPENDED-OUTPUT
+               IF WS-SUSPENDED-STATUS NOT = '00'
+                   OPEN OUTPUT SUSPENDED-OUTPUT
+               END-IF
+               OPEN EXTEND EXTRACT-OUTPUT
+               IF WS-EXTRACT-STATUS NOT = '00'
+                   OPEN OUTPUT EXTRACT-OUTPUT
+                   PERFORM WRITE-EXTRACT-HEADER
+               END-IF
+           ELSE
+               PERFORM ARCHIVE-PRIOR-OUTPUTS
+               OPEN OUTPUT PROCESSED-OUTPUT
+               OPEN OUTPUT ERROR-OUTPUT
+               OPEN OUTPUT SUSPENDED-OUTPUT
+               OPEN OUTPUT EXTRACT-OUTPUT
+               PERFORM WRITE-EXTRACT-HEADER
+           END-IF
+           OPEN OUTPUT REPORT-OUTPUT.
+
+       TRUNCATE-OUTPUTS-TO-CHECKPOINT.
+      * The checkpoint is only saved every WS-CHECKPOINT-INTERVAL
+      * records, but every record's output row is written immediately,
+      * so a crash between checkpoints leaves rows on disk beyond the
+      * last saved position. Trim each output back to the checkpoint's
+      * own counts before resuming so those rows are not reprocessed
+      * and re-appended a second time.
+           MOVE CHECKPOINT-RECORDS-PROCESSED TO WS-TRUNCATE-COUNT
+           MOVE SPACES TO WS-TRUNCATE-COMMAND
+           STRING 'head -n ' WS-TRUNCATE-COUNT ' PROCESSED.DAT > '
+               'PROCESSED.DAT.trunctmp 2>/dev/null && mv '
+               'PROCESSED.DAT.trunctmp PROCESSED.DAT 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-TRUNCATE-COMMAND
+           CALL 'SYSTEM' USING WS-TRUNCATE-COMMAND
+
+           MOVE CHECKPOINT-RECORDS-ERROR TO WS-TRUNCATE-COUNT
+           MOVE SPACES TO WS-TRUNCATE-COMMAND
+           STRING 'head -n ' WS-TRUNCATE-COUNT ' ERRORS.DAT > '
+               'ERRORS.DAT.trunctmp 2>/dev/null && mv '
+               'ERRORS.DAT.trunctmp ERRORS.DAT 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-TRUNCATE-COMMAND
+           CALL 'SYSTEM' USING WS-TRUNCATE-COMMAND
+
+           MOVE CHECKPOINT-RECORDS-SUSPENDED TO WS-TRUNCATE-COUNT
+           MOVE SPACES TO WS-TRUNCATE-COMMAND
+           STRING 'head -n ' WS-TRUNCATE-COUNT ' SUSPENDED.DAT > '
+               'SUSPENDED.DAT.trunctmp 2>/dev/null && mv '
+               'SUSPENDED.DAT.trunctmp SUSPENDED.DAT 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-TRUNCATE-COMMAND
+           CALL 'SYSTEM' USING WS-TRUNCATE-COMMAND
+
+      * DATAMART.CSV carries a header row in addition to one data row
+      * per processed customer.
+           COMPUTE WS-TRUNCATE-COUNT = CHECKPOINT-RECORDS-PROCESSED + 1
+           MOVE SPACES TO WS-TRUNCATE-COMMAND
+           STRING 'head -n ' WS-TRUNCATE-COUNT ' DATAMART.CSV > '
+               'DATAMART.CSV.trunctmp 2>/dev/null && mv '
+               'DATAMART.CSV.trunctmp DATAMART.CSV 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-TRUNCATE-COMMAND
+           CALL 'SYSTEM' USING WS-TRUNCATE-COMMAND.
+
+       WRITE-EXTRACT-HEADER.
+           MOVE SPACES TO EXTRACT-RECORD
+           STRING 'CUST_ID,CUST_NAME,ACCOUNT_TYPE,BALANCE,'
+               'AVAILABLE_CREDIT,RISK_LEVEL,BUSINESS_FLAG,PROCESS_DATE'
+               DELIMITED BY SIZE INTO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD.
+
+       ARCHIVE-PRIOR-OUTPUTS.
+           STRING WS-YEAR WS-MONTH WS-DAY
+               DELIMITED BY SIZE INTO WS-ARCHIVE-DATE-SUFFIX
+
+           MOVE SPACES TO WS-ARCHIVE-COMMAND
+           STRING 'cp PROCESSED.DAT PROCESSED.DAT.'
+               WS-ARCHIVE-DATE-SUFFIX ' 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-ARCHIVE-COMMAND
+           CALL 'SYSTEM' USING WS-ARCHIVE-COMMAND
+
+           MOVE SPACES TO WS-ARCHIVE-COMMAND
+           STRING 'cp ERRORS.DAT ERRORS.DAT.'
+               WS-ARCHIVE-DATE-SUFFIX ' 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-ARCHIVE-COMMAND
+           CALL 'SYSTEM' USING WS-ARCHIVE-COMMAND
+
+           MOVE SPACES TO WS-ARCHIVE-COMMAND
+           STRING 'cp SUSPENDED.DAT SUSPENDED.DAT.'
+               WS-ARCHIVE-DATE-SUFFIX ' 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-ARCHIVE-COMMAND
+           CALL 'SYSTEM' USING WS-ARCHIVE-COMMAND
+
+           MOVE SPACES TO WS-ARCHIVE-COMMAND
+           STRING 'cp DATAMART.CSV DATAMART.CSV.'
+               WS-ARCHIVE-DATE-SUFFIX ' 2>/dev/null'
+               DELIMITED BY SIZE INTO WS-ARCHIVE-COMMAND
+           CALL 'SYSTEM' USING WS-ARCHIVE-COMMAND.
+
+       PROCESS-CUSTOMER-FILE.
+           READ CUSTOMER-INPUT
+               AT END MOVE 'Y' TO END-OF-FILE-SW
+           END-READ
+
+           PERFORM UNTIL END-OF-FILE
+               IF WS-LAST-CHECKPOINT-ID > ZERO
+                       AND WS-RESUME-SKIPPED-COUNT <
+                           WS-RESUME-TARGET-COUNT
+                   ADD 1 TO WS-RESUME-SKIPPED-COUNT
+                   PERFORM CHECK-DUPLICATE-CUSTOMER
+                   IF WS-RESUME-SKIPPED-COUNT = WS-RESUME-TARGET-COUNT
+                           AND CUST-ID NOT = WS-LAST-CHECKPOINT-ID
+                       DISPLAY 'CHECKPOINT MISMATCH - CUSTOMER.DAT has '
+                           'changed since the interrupted run. '
+                           'Expected CUST-ID ' WS-LAST-CHECKPOINT-ID
+                           ' at resume boundary, found ' CUST-ID
+                           '. Resolve manually before rerunning.'
+                       STOP RUN
+                   END-IF
+                   CONTINUE
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+
+                   PERFORM VALIDATE-CUSTOMER-DATA
+
+                   IF VALID-CUSTOMER
+                       IF ACTIVE-CUSTOMER
+                           PERFORM TRANSFORM-CUSTOMER-DATA
+                           PERFORM LOAD-PROCESSED-DATA
+                           PERFORM ACCUMULATE-BREAKDOWN-TOTALS
+                           ADD 1 TO WS-RECORDS-PROCESSED
+                           ADD CUST-BALANCE TO WS-TOTAL-BALANCE
+                       ELSE
+                           PERFORM LOAD-SUSPENDED-DATA
+                           ADD 1 TO WS-RECORDS-SUSPENDED
+                       END-IF
+                   ELSE
+                       PERFORM LOAD-ERROR-DATA
+                       ADD 1 TO WS-RECORDS-ERROR
+                   END-IF
+
+                   MOVE CUST-ID TO WS-LAST-PROCESSED-ID
+                   ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+                   IF WS-RECORDS-SINCE-CHECKPOINT >=
+                           WS-CHECKPOINT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+                   END-IF
+               END-IF
+
+               READ CUSTOMER-INPUT
+                   AT END MOVE 'Y' TO END-OF-FILE-SW
+               END-READ
+           END-PERFORM
+
+           IF WS-LAST-PROCESSED-ID > ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-PROCESSED-ID TO CHECKPOINT-LAST-ID
+           MOVE WS-RECORDS-READ TO CHECKPOINT-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO CHECKPOINT-RECORDS-PROCESSED
+           MOVE WS-RECORDS-ERROR TO CHECKPOINT-RECORDS-ERROR
+           MOVE WS-RECORDS-SUSPENDED TO CHECKPOINT-RECORDS-SUSPENDED
+           MOVE WS-TOTAL-BALANCE TO CHECKPOINT-TOTAL-BALANCE
+           MOVE WS-CHECKING-COUNT TO CHECKPOINT-CHECKING-COUNT
+           MOVE WS-CHECKING-BALANCE TO CHECKPOINT-CHECKING-BALANCE
+           MOVE WS-SAVINGS-COUNT TO CHECKPOINT-SAVINGS-COUNT
+           MOVE WS-SAVINGS-BALANCE TO CHECKPOINT-SAVINGS-BALANCE
+           MOVE WS-BUSINESS-COUNT TO CHECKPOINT-BUSINESS-COUNT
+           MOVE WS-BUSINESS-BALANCE TO CHECKPOINT-BUSINESS-BALANCE
+           MOVE WS-HIGH-RISK-COUNT TO CHECKPOINT-HIGH-RISK-COUNT
+           MOVE WS-HIGH-RISK-BALANCE TO CHECKPOINT-HIGH-RISK-BALANCE
+           MOVE WS-MEDIUM-RISK-COUNT TO CHECKPOINT-MEDIUM-RISK-COUNT
+           MOVE WS-MEDIUM-RISK-BALANCE
+               TO CHECKPOINT-MEDIUM-RISK-BALANCE
+           MOVE WS-LOW-RISK-COUNT TO CHECKPOINT-LOW-RISK-COUNT
+           MOVE WS-LOW-RISK-BALANCE TO CHECKPOINT-LOW-RISK-BALANCE
+           PERFORM VARYING WS-RD-RISK-IX FROM 1 BY 1
+                   UNTIL WS-RD-RISK-IX > 3
+               PERFORM VARYING WS-RD-TYPE-IX FROM 1 BY 1
+                       UNTIL WS-RD-TYPE-IX > 3
+                   MOVE WS-RD-COUNT (WS-RD-RISK-IX, WS-RD-TYPE-IX)
+                       TO CHECKPOINT-RD-COUNT (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                   MOVE WS-RD-BALANCE (WS-RD-RISK-IX, WS-RD-TYPE-IX)
+                       TO CHECKPOINT-RD-BALANCE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+               END-PERFORM
+           END-PERFORM
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-DUP-FOUND-FLAG
+           PERFORM VARYING WS-SEEN-IX FROM 1 BY 1
+                   UNTIL WS-SEEN-IX > WS-SEEN-COUNT
+               IF WS-SEEN-IDS (WS-SEEN-IX) = CUST-ID
+                   MOVE 'Y' TO WS-DUP-FOUND-FLAG
+               END-IF
+           END-PERFORM
+
+           IF NOT DUPLICATE-FOUND AND WS-SEEN-COUNT < 20000
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE CUST-ID TO WS-SEEN-IDS (WS-SEEN-COUNT)
+           ELSE
+               IF NOT DUPLICATE-FOUND AND NOT DUP-CAP-WARNED
+                   DISPLAY 'WARNING: duplicate-detection table full at '
+                       '20000 IDs - duplicate checking is no longer '
+                       'reliable for the remainder of this file'
+                   MOVE 'Y' TO WS-DUP-CAP-WARNED-FLAG
+               END-IF
+           END-IF.
+
+       VALIDATE-CUSTOMER-DATA.
+           MOVE 'Y' TO VALID-CUSTOMER-FLAG
+
+           PERFORM CHECK-DUPLICATE-CUSTOMER
+           IF DUPLICATE-FOUND
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'DUPLICATE CUST ID' TO WS-ERROR-TYPE
+           END-IF
+
+           IF CUST-ID = ZERO
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'INVALID CUSTOMER ID' TO WS-ERROR-TYPE
+           END-IF
+
+           IF CUST-NAME = SPACES
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'MISSING CUSTOMER NAME' TO WS-ERROR-TYPE
+           END-IF
+
+           IF NOT (CHECKING-ACCOUNT OR SAVINGS-ACCOUNT
+                   OR BUSINESS-ACCOUNT)
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'INVALID ACCOUNT TYPE' TO WS-ERROR-TYPE
+           END-IF
+
+           IF NOT (ACTIVE-CUSTOMER OR INACTIVE-CUSTOMER
+                   OR SUSPENDED-CUSTOMER)
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'INVALID CUST STATUS' TO WS-ERROR-TYPE
+           END-IF
+
+           IF CUST-BALANCE < MINIMUM-BALANCE AND ACTIVE-CUSTOMER
+               MOVE 'N' TO VALID-CUSTOMER-FLAG
+               MOVE 'BALANCE BELOW MINIMUM' TO WS-ERROR-TYPE
+           END-IF
+
+           IF ACTIVE-CUSTOMER
+               IF BUSINESS-ACCOUNT
+                   IF CUST-CREDIT-LIMIT = ZERO
+                           OR (CUST-CREDIT-LIMIT +
+                               BUSINESS-OVERDRAFT-ALLOWANCE) <
+                               CUST-BALANCE
+                       MOVE 'N' TO VALID-CUSTOMER-FLAG
+                       MOVE 'INVALID CREDIT LIMIT' TO WS-ERROR-TYPE
+                   END-IF
+               ELSE
+                   IF CUST-CREDIT-LIMIT = ZERO
+                           OR CUST-CREDIT-LIMIT < CUST-BALANCE
+                       MOVE 'N' TO VALID-CUSTOMER-FLAG
+                       MOVE 'INVALID CREDIT LIMIT' TO WS-ERROR-TYPE
+                   END-IF
+               END-IF
+           END-IF.
+
+       TRANSFORM-CUSTOMER-DATA.
+      * Calculate available credit
+           IF BUSINESS-ACCOUNT
+               PERFORM TRANSFORM-BUSINESS-ACCOUNT
+           ELSE
+               COMPUTE WS-AVAILABLE-CREDIT =
+                   CUST-CREDIT-LIMIT - CUST-BALANCE
+               MOVE 'STANDARD' TO WS-BUSINESS-FLAG
+           END-IF
+
+      * Determine risk level based on balance and credit utilization
+           EVALUATE TRUE
+               WHEN CUST-BALANCE > HIGH-RISK-THRESHOLD
+                   MOVE 'HIGH RISK' TO WS-RISK-LEVEL
+               WHEN CUST-BALANCE > MEDIUM-RISK-THRESHOLD
+                   MOVE 'MEDIUM RISK' TO WS-RISK-LEVEL
+               WHEN OTHER
+                   MOVE 'LOW RISK' TO WS-RISK-LEVEL
+           END-EVALUATE
+
+      * Format account type for output
+           EVALUATE TRUE
+               WHEN CHECKING-ACCOUNT
+                   MOVE 'CHECKING' TO WS-ACCOUNT-TYPE-DESC
+               WHEN SAVINGS-ACCOUNT
+                   MOVE 'SAVINGS' TO WS-ACCOUNT-TYPE-DESC
+               WHEN BUSINESS-ACCOUNT
+                   MOVE 'BUSINESS' TO WS-ACCOUNT-TYPE-DESC
+           END-EVALUATE.
+
+       TRANSFORM-BUSINESS-ACCOUNT.
+      * Business accounts carry an overdraft allowance on top of their
+      * credit limit and are billed under the business fee schedule.
+           COMPUTE WS-AVAILABLE-CREDIT =
+               (CUST-CREDIT-LIMIT + BUSINESS-OVERDRAFT-ALLOWANCE)
+               - CUST-BALANCE
+           MOVE 'BUSINESS FEE' TO WS-BUSINESS-FLAG.
+
+       LOAD-PROCESSED-DATA.
+           MOVE CUST-ID TO PROCESSED-ID
+           MOVE CUST-NAME TO PROCESSED-NAME
+           MOVE CUST-BALANCE TO PROCESSED-BALANCE
+           MOVE WS-ACCOUNT-TYPE-DESC TO PROCESSED-ACCOUNT-TYPE
+           MOVE WS-AVAILABLE-CREDIT TO PROCESSED-AVAILABLE-CREDIT
+           MOVE WS-RISK-LEVEL TO PROCESSED-RISK-LEVEL
+           MOVE WS-BUSINESS-FLAG TO PROCESSED-BUSINESS-FLAG
+           MOVE WS-FORMATTED-DATE TO PROCESSED-PROCESS-DATE
+
+           WRITE PROCESSED-RECORD
+
+           MOVE CUST-NAME TO WS-CSV-NAME
+           INSPECT WS-CSV-NAME REPLACING ALL ',' BY SPACE
+
+           MOVE SPACES TO WS-CSV-LINE
+           STRING CUST-ID                          DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-NAME)            DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ACCOUNT-TYPE-DESC)   DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               CUST-BALANCE                         DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               WS-AVAILABLE-CREDIT                  DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RISK-LEVEL)          DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BUSINESS-FLAG)       DELIMITED BY SIZE
+               ','                                  DELIMITED BY SIZE
+               WS-FORMATTED-DATE                    DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           MOVE WS-CSV-LINE TO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD.
+
+       LOAD-SUSPENDED-DATA.
+           EVALUATE TRUE
+               WHEN CHECKING-ACCOUNT
+                   MOVE 'CHECKING' TO WS-ACCOUNT-TYPE-DESC
+               WHEN SAVINGS-ACCOUNT
+                   MOVE 'SAVINGS' TO WS-ACCOUNT-TYPE-DESC
+               WHEN BUSINESS-ACCOUNT
+                   MOVE 'BUSINESS' TO WS-ACCOUNT-TYPE-DESC
+           END-EVALUATE
+
+      * VALIDATE-CUSTOMER-DATA already rejects any CUST-STATUS other
+      * than A/I/S to ERRORS.DAT, so only INACTIVE/SUSPENDED can reach
+      * here.
+           IF INACTIVE-CUSTOMER
+               MOVE 'INACTIVE' TO WS-STATUS-REASON
+           ELSE
+               MOVE 'SUSPENDED' TO WS-STATUS-REASON
+           END-IF
+
+           MOVE CUST-ID TO SUSPENDED-ID
+           MOVE CUST-NAME TO SUSPENDED-NAME
+           MOVE WS-ACCOUNT-TYPE-DESC TO SUSPENDED-ACCOUNT-TYPE
+           MOVE CUST-BALANCE TO SUSPENDED-BALANCE
+           MOVE WS-STATUS-REASON TO SUSPENDED-STATUS-REASON
+           MOVE WS-FORMATTED-DATE TO SUSPENDED-PROCESS-DATE
+
+           WRITE SUSPENDED-RECORD.
+
+       LOAD-ERROR-DATA.
+           MOVE CUST-ID TO ERROR-ID
+           MOVE CUST-NAME TO ERROR-NAME
+           MOVE WS-ERROR-TYPE TO ERROR-TYPE
+           MOVE 'CUSTOMER RECORD REJECTED' TO ERROR-DESCRIPTION
+           MOVE WS-FORMATTED-DATE TO ERROR-PROCESS-DATE
+
+           WRITE ERROR-RECORD.
+
+       ACCUMULATE-BREAKDOWN-TOTALS.
+           EVALUATE TRUE
+               WHEN CHECKING-ACCOUNT
+                   ADD 1 TO WS-CHECKING-COUNT
+                   ADD CUST-BALANCE TO WS-CHECKING-BALANCE
+               WHEN SAVINGS-ACCOUNT
+                   ADD 1 TO WS-SAVINGS-COUNT
+                   ADD CUST-BALANCE TO WS-SAVINGS-BALANCE
+               WHEN BUSINESS-ACCOUNT
+                   ADD 1 TO WS-BUSINESS-COUNT
+                   ADD CUST-BALANCE TO WS-BUSINESS-BALANCE
+           END-EVALUATE
+
+           EVALUATE WS-RISK-LEVEL
+               WHEN 'HIGH RISK'
+                   ADD 1 TO WS-HIGH-RISK-COUNT
+                   ADD CUST-BALANCE TO WS-HIGH-RISK-BALANCE
+               WHEN 'MEDIUM RISK'
+                   ADD 1 TO WS-MEDIUM-RISK-COUNT
+                   ADD CUST-BALANCE TO WS-MEDIUM-RISK-BALANCE
+               WHEN OTHER
+                   ADD 1 TO WS-LOW-RISK-COUNT
+                   ADD CUST-BALANCE TO WS-LOW-RISK-BALANCE
+           END-EVALUATE
+
+           PERFORM ACCUMULATE-RISK-DISTRIBUTION.
+
+       ACCUMULATE-RISK-DISTRIBUTION.
+           EVALUATE WS-RISK-LEVEL
+               WHEN 'HIGH RISK'
+                   SET WS-RD-RISK-IX TO 1
+               WHEN 'MEDIUM RISK'
+                   SET WS-RD-RISK-IX TO 2
+               WHEN OTHER
+                   SET WS-RD-RISK-IX TO 3
+           END-EVALUATE
+
+           EVALUATE TRUE
+               WHEN CHECKING-ACCOUNT
+                   SET WS-RD-TYPE-IX TO 1
+               WHEN SAVINGS-ACCOUNT
+                   SET WS-RD-TYPE-IX TO 2
+               WHEN OTHER
+                   SET WS-RD-TYPE-IX TO 3
+           END-EVALUATE
+
+           ADD 1 TO WS-RD-COUNT (WS-RD-RISK-IX, WS-RD-TYPE-IX)
+           ADD CUST-BALANCE
+               TO WS-RD-BALANCE (WS-RD-RISK-IX, WS-RD-TYPE-IX).
+
+       GENERATE-REPORT.
+           IF WS-RECORDS-PROCESSED > ZERO
+               COMPUTE WS-AVERAGE-BALANCE =
+                   WS-TOTAL-BALANCE / WS-RECORDS-PROCESSED
+           END-IF
+
+           DISPLAY 'ETL PROCESS SUMMARY REPORT'
+           DISPLAY '=========================='
+           DISPLAY 'Records Read: ' WS-RECORDS-READ
+           DISPLAY 'Records Processed: ' WS-RECORDS-PROCESSED
+           DISPLAY 'Records Rejected: ' WS-RECORDS-ERROR
+           DISPLAY 'Suspended/Inactive Accounts: ' WS-RECORDS-SUSPENDED
+           DISPLAY 'Total Balance: $' WS-TOTAL-BALANCE
+           DISPLAY 'Average Balance: $' WS-AVERAGE-BALANCE
+           DISPLAY 'Process Date: ' WS-FORMATTED-DATE
+
+           MOVE 'ETL PROCESS SUMMARY REPORT' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE '==========================' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Records Read: ' WS-RECORDS-READ
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Records Processed: ' WS-RECORDS-PROCESSED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Records Rejected: ' WS-RECORDS-ERROR
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Suspended/Inactive Accounts: ' WS-RECORDS-SUSPENDED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Total Balance: $' WS-TOTAL-BALANCE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Average Balance: $' WS-AVERAGE-BALANCE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'Process Date: ' WS-FORMATTED-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+
+           PERFORM GENERATE-BREAKDOWN-REPORT
+           PERFORM GENERATE-RECONCILIATION-REPORT
+           PERFORM WRITE-RUN-LOG.
+
+       GENERATE-RECONCILIATION-REPORT.
+           MOVE SPACES TO REPORT-LINE
+           MOVE 'RECORD COUNT RECONCILIATION' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE '----------------------------' TO REPORT-LINE
+           WRITE REPORT-RECORD
+
+           IF CONTROL-COUNT-PRESENT
+               COMPUTE WS-RECORD-COUNT-VARIANCE =
+                   WS-RECORDS-READ - WS-EXPECTED-RECORD-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING 'Expected Count: ' WS-EXPECTED-RECORD-COUNT
+                   '  Actual Count: ' WS-RECORDS-READ
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-RECORD
+               MOVE SPACES TO REPORT-LINE
+               IF WS-RECORD-COUNT-VARIANCE = ZERO
+                   STRING 'Reconciliation Status: MATCH'
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING 'Reconciliation Status: MISMATCH  Variance: '
+                       WS-RECORD-COUNT-VARIANCE
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-RECORD
+               DISPLAY 'Record Count Reconciliation - Expected: '
+                   WS-EXPECTED-RECORD-COUNT ' Actual: ' WS-RECORDS-READ
+           ELSE
+               MOVE 'Reconciliation Status: SKIPPED (no CONTROL.DAT)'
+                   TO REPORT-LINE
+               WRITE REPORT-RECORD
+               DISPLAY 'Record Count Reconciliation skipped - '
+                   'no CONTROL.DAT supplied'
+           END-IF.
+
+       WRITE-RUN-LOG.
+           MOVE WS-FORMATTED-DATE TO RUNLOG-DATE
+           MOVE WS-RECORDS-READ TO RUNLOG-RECORDS-READ
+           MOVE WS-RECORDS-PROCESSED TO RUNLOG-RECORDS-PROCESSED
+           MOVE WS-RECORDS-ERROR TO RUNLOG-RECORDS-ERROR
+           MOVE WS-TOTAL-BALANCE TO RUNLOG-TOTAL-BALANCE
+           MOVE WS-AVERAGE-BALANCE TO RUNLOG-AVERAGE-BALANCE
+
+           OPEN EXTEND RUN-LOG-OUTPUT
+           IF WS-RUNLOG-STATUS NOT = '00'
+               OPEN OUTPUT RUN-LOG-OUTPUT
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-OUTPUT.
+
+       GENERATE-BREAKDOWN-REPORT.
+           IF WS-CHECKING-COUNT > ZERO
+               COMPUTE WS-CHECKING-AVERAGE =
+                   WS-CHECKING-BALANCE / WS-CHECKING-COUNT
+           END-IF
+           IF WS-SAVINGS-COUNT > ZERO
+               COMPUTE WS-SAVINGS-AVERAGE =
+                   WS-SAVINGS-BALANCE / WS-SAVINGS-COUNT
+           END-IF
+           IF WS-BUSINESS-COUNT > ZERO
+               COMPUTE WS-BUSINESS-AVERAGE =
+                   WS-BUSINESS-BALANCE / WS-BUSINESS-COUNT
+           END-IF
+           IF WS-HIGH-RISK-COUNT > ZERO
+               COMPUTE WS-HIGH-RISK-AVERAGE =
+                   WS-HIGH-RISK-BALANCE / WS-HIGH-RISK-COUNT
+           END-IF
+           IF WS-MEDIUM-RISK-COUNT > ZERO
+               COMPUTE WS-MEDIUM-RISK-AVERAGE =
+                   WS-MEDIUM-RISK-BALANCE / WS-MEDIUM-RISK-COUNT
+           END-IF
+           IF WS-LOW-RISK-COUNT > ZERO
+               COMPUTE WS-LOW-RISK-AVERAGE =
+                   WS-LOW-RISK-BALANCE / WS-LOW-RISK-COUNT
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'ACCOUNT TYPE BREAKDOWN'
+           DISPLAY '----------------------'
+           DISPLAY 'CHECKING  Count: ' WS-CHECKING-COUNT
+               ' Total: $' WS-CHECKING-BALANCE
+               ' Average: $' WS-CHECKING-AVERAGE
+           DISPLAY 'SAVINGS   Count: ' WS-SAVINGS-COUNT
+               ' Total: $' WS-SAVINGS-BALANCE
+               ' Average: $' WS-SAVINGS-AVERAGE
+           DISPLAY 'BUSINESS  Count: ' WS-BUSINESS-COUNT
+               ' Total: $' WS-BUSINESS-BALANCE
+               ' Average: $' WS-BUSINESS-AVERAGE
+
+           DISPLAY ' '
+           DISPLAY 'RISK LEVEL BREAKDOWN'
+           DISPLAY '---------------------'
+           DISPLAY 'HIGH RISK   Count: ' WS-HIGH-RISK-COUNT
+               ' Total: $' WS-HIGH-RISK-BALANCE
+               ' Average: $' WS-HIGH-RISK-AVERAGE
+           DISPLAY 'MEDIUM RISK Count: ' WS-MEDIUM-RISK-COUNT
+               ' Total: $' WS-MEDIUM-RISK-BALANCE
+               ' Average: $' WS-MEDIUM-RISK-AVERAGE
+           DISPLAY 'LOW RISK    Count: ' WS-LOW-RISK-COUNT
+               ' Total: $' WS-LOW-RISK-BALANCE
+               ' Average: $' WS-LOW-RISK-AVERAGE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE 'ACCOUNT TYPE BREAKDOWN' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE '----------------------' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CHECKING  Count: ' WS-CHECKING-COUNT
+               ' Total: $' WS-CHECKING-BALANCE
+               ' Average: $' WS-CHECKING-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SAVINGS   Count: ' WS-SAVINGS-COUNT
+               ' Total: $' WS-SAVINGS-BALANCE
+               ' Average: $' WS-SAVINGS-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'BUSINESS  Count: ' WS-BUSINESS-COUNT
+               ' Total: $' WS-BUSINESS-BALANCE
+               ' Average: $' WS-BUSINESS-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE 'RISK LEVEL BREAKDOWN' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE '---------------------' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'HIGH RISK   Count: ' WS-HIGH-RISK-COUNT
+               ' Total: $' WS-HIGH-RISK-BALANCE
+               ' Average: $' WS-HIGH-RISK-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'MEDIUM RISK Count: ' WS-MEDIUM-RISK-COUNT
+               ' Total: $' WS-MEDIUM-RISK-BALANCE
+               ' Average: $' WS-MEDIUM-RISK-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LOW RISK    Count: ' WS-LOW-RISK-COUNT
+               ' Total: $' WS-LOW-RISK-BALANCE
+               ' Average: $' WS-LOW-RISK-AVERAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-RECORD
+
+           PERFORM GENERATE-RISK-DISTRIBUTION-REPORT.
+
+       GENERATE-RISK-DISTRIBUTION-REPORT.
+           DISPLAY ' '
+           DISPLAY 'RISK DISTRIBUTION BY ACCOUNT TYPE'
+           DISPLAY '----------------------------------'
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE 'RISK DISTRIBUTION BY ACCOUNT TYPE' TO REPORT-LINE
+           WRITE REPORT-RECORD
+           MOVE '----------------------------------' TO REPORT-LINE
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-RD-RISK-IX FROM 1 BY 1
+                   UNTIL WS-RD-RISK-IX > 3
+               EVALUATE WS-RD-RISK-IX
+                   WHEN 1
+                       MOVE 'HIGH RISK'   TO WS-RD-RISK-NAME
+                   WHEN 2
+                       MOVE 'MEDIUM RISK' TO WS-RD-RISK-NAME
+                   WHEN OTHER
+                       MOVE 'LOW RISK'    TO WS-RD-RISK-NAME
+               END-EVALUATE
+
+               PERFORM VARYING WS-RD-TYPE-IX FROM 1 BY 1
+                       UNTIL WS-RD-TYPE-IX > 3
+                   EVALUATE WS-RD-TYPE-IX
+                       WHEN 1
+                           MOVE 'CHECKING' TO WS-RD-TYPE-NAME
+                       WHEN 2
+                           MOVE 'SAVINGS'  TO WS-RD-TYPE-NAME
+                       WHEN OTHER
+                           MOVE 'BUSINESS' TO WS-RD-TYPE-NAME
+                   END-EVALUATE
+
+                   IF WS-RD-COUNT (WS-RD-RISK-IX, WS-RD-TYPE-IX) > ZERO
+                       COMPUTE WS-RD-AVERAGE (WS-RD-RISK-IX,
+                               WS-RD-TYPE-IX) =
+                           WS-RD-BALANCE (WS-RD-RISK-IX, WS-RD-TYPE-IX)
+                           / WS-RD-COUNT (WS-RD-RISK-IX, WS-RD-TYPE-IX)
+                   ELSE
+                       MOVE ZERO TO WS-RD-AVERAGE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                   END-IF
+
+                   DISPLAY WS-RD-RISK-NAME ' / ' WS-RD-TYPE-NAME
+                       ' Count: ' WS-RD-COUNT (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                       ' Total: $' WS-RD-BALANCE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                       ' Average: $' WS-RD-AVERAGE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+
+                   MOVE SPACES TO REPORT-LINE
+                   STRING WS-RD-RISK-NAME ' / ' WS-RD-TYPE-NAME
+                       ' Count: ' WS-RD-COUNT (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                       ' Total: $' WS-RD-BALANCE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                       ' Average: $' WS-RD-AVERAGE (WS-RD-RISK-IX,
+                           WS-RD-TYPE-IX)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-RECORD
+               END-PERFORM
+           END-PERFORM.
+
+       CLEANUP-PROCESS.
+           CLOSE CUSTOMER-INPUT
+           CLOSE PROCESSED-OUTPUT
+           CLOSE ERROR-OUTPUT
+           CLOSE REPORT-OUTPUT
+           CLOSE SUSPENDED-OUTPUT
+           CLOSE EXTRACT-OUTPUT
+
+           PERFORM CLEAR-CHECKPOINT
+
+           DISPLAY 'ETL Process Completed Successfully'.
+
+       CLEAR-CHECKPOINT.
+      * Reaching cleanup means the run completed normally, so the
+      * checkpoint no longer needs to survive for a restart.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM ETL-CUSTOMER-PROCESS.
